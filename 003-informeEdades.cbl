@@ -0,0 +1,194 @@
+000010*****************************************************************
+000020* PROGRAM-ID : INFORME-EDADES
+000030* AUTHOR      : DEPTO DE SISTEMAS
+000040* PURPOSE     : Lee REGISTRO-MASTER y produce un informe de
+000050*               bandas etarias (de a diez anios, de 0 a 120) junto
+000060*               con el total de registrantes y la edad minima,
+000070*               maxima y promedio.
+000080*****************************************************************
+000090* HISTORIAL DE MODIFICACIONES
+000100* FECHA       INICIALES  DESCRIPCION
+000110* ----------  ---------  ------------------------------------------
+000120* 2026-04-10  JPM        Version inicial.
+000130*****************************************************************
+000140  IDENTIFICATION DIVISION.
+000150  PROGRAM-ID. INFORME-EDADES.
+000160  AUTHOR. DEPTO-SISTEMAS.
+000170  INSTALLATION. CENTRO-COMPUTOS-CENTRAL.
+000180  DATE-WRITTEN. 10/04/2026.
+000190  DATE-COMPILED.
+000200 
+000210  ENVIRONMENT DIVISION.
+000220  INPUT-OUTPUT SECTION.
+000230  FILE-CONTROL.
+000240      SELECT REGISTRO-MASTER ASSIGN TO "REGMAE"
+000250          ORGANIZATION IS INDEXED
+000260          ACCESS MODE IS SEQUENTIAL
+000270          RECORD KEY IS REG-MAE-NOMBRE
+000280          FILE STATUS IS FS-MAESTRO.
+000290      SELECT ARCH-INFORME ASSIGN TO "EDADRPT"
+000300          ORGANIZATION IS LINE SEQUENTIAL.
+000310 
+000320  DATA DIVISION.
+000330  FILE SECTION.
+000340  FD  REGISTRO-MASTER
+000350      LABEL RECORDS ARE STANDARD.
+000360      COPY REGMAE01.
+000370 
+000380  FD  ARCH-INFORME
+000390      LABEL RECORDS ARE STANDARD.
+000400  01  INFORME-LINEA           PIC X(80).
+000410 
+000420  WORKING-STORAGE SECTION.
+000430  77  FS-MAESTRO              PIC X(02).
+000440  77  SW-MAESTRO-ABIERTO      PIC X(01)  VALUE "N".
+000450      88  MAESTRO-ABIERTO                VALUE "S".
+000460  77  SW-FIN-MAESTRO          PIC X(01)  VALUE "N".
+000470      88  FIN-MAESTRO                    VALUE "S".
+000480 
+000490  77  CONT-TOTAL-REGISTROS    PIC 9(06)  VALUE ZERO.
+000500  77  SUMA-EDAD               PIC 9(08)  VALUE ZERO.
+000510  77  EDAD-MINIMA             PIC 9(03)  VALUE 120.
+000520  77  EDAD-MAXIMA             PIC 9(03)  VALUE ZERO.
+000530  77  EDAD-PROMEDIO           PIC 9(03)V99 VALUE ZERO.
+000540  77  EDAD-PROMEDIO-ED        PIC ZZZ9.99.
+000550  77  INDICE-BANDA            PIC 9(02).
+000560  77  SUB-BANDA               PIC 9(02).
+000570  77  BANDA-DESDE             PIC 9(03).
+000580  77  BANDA-HASTA             PIC 9(03).
+000590
+000600  01  TABLA-BANDAS.
+000610      05  BANDA-CONTADOR OCCURS 13 TIMES PIC 9(06) VALUE ZERO.
+000620 
+000630*****************************************************************
+000640* PROCEDURE DIVISION
+000650*****************************************************************
+000660  PROCEDURE DIVISION.
+000670*------------------------------------------------------------------
+000680* 0000-MAINLINE.
+000690*------------------------------------------------------------------
+000700  0000-MAINLINE.
+000710      PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+000720      PERFORM 2000-PROCESAR-REGISTROS THRU
+000730              2000-PROCESAR-REGISTROS-EXIT
+000740          UNTIL FIN-MAESTRO.
+000750      PERFORM 3000-GENERAR-INFORME THRU 3000-GENERAR-INFORME-EXIT.
+000760      PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+000770  0000-MAINLINE-EXIT.
+000780      EXIT.
+000790 
+000800*------------------------------------------------------------------
+000810* 1000-INICIALIZAR. Abre REGISTRO-MASTER en modo INPUT y
+000820* ARCH-INFORME en modo OUTPUT. Si REGISTRO-MASTER todavia no
+000830* existe (no se dio de alta ningun registrante) no hay nada que
+000840* acumular y el informe sale en blanco.
+000850*------------------------------------------------------------------
+000860  1000-INICIALIZAR.
+000870      OPEN INPUT REGISTRO-MASTER.
+000880      IF FS-MAESTRO = "35"
+000890         DISPLAY "No existe REGISTRO-MASTER todavia."
+000900         MOVE "S" TO SW-FIN-MAESTRO
+000910      ELSE
+000920         MOVE "S" TO SW-MAESTRO-ABIERTO
+000930         READ REGISTRO-MASTER
+000940             AT END MOVE "S" TO SW-FIN-MAESTRO
+000950         END-READ
+000960      END-IF.
+000970      OPEN OUTPUT ARCH-INFORME.
+000980  1000-INICIALIZAR-EXIT.
+000990      EXIT.
+001000 
+001010*------------------------------------------------------------------
+001020* 2000-PROCESAR-REGISTROS. Acumula el total de registrantes, la
+001030* suma de EDAD, la edad minima y maxima, y el contador de la
+001040* banda etaria de diez anios que corresponde a cada registro;
+001050* luego avanza al siguiente.
+001060*------------------------------------------------------------------
+001070  2000-PROCESAR-REGISTROS.
+001080      ADD 1 TO CONT-TOTAL-REGISTROS.
+001090      ADD REG-MAE-EDAD TO SUMA-EDAD.
+001100      IF REG-MAE-EDAD < EDAD-MINIMA
+001110         MOVE REG-MAE-EDAD TO EDAD-MINIMA
+001120      END-IF.
+001130      IF REG-MAE-EDAD > EDAD-MAXIMA
+001140         MOVE REG-MAE-EDAD TO EDAD-MAXIMA
+001150      END-IF.
+001160      COMPUTE INDICE-BANDA = (REG-MAE-EDAD / 10) + 1.
+001170      ADD 1 TO BANDA-CONTADOR (INDICE-BANDA).
+001180      READ REGISTRO-MASTER
+001190          AT END MOVE "S" TO SW-FIN-MAESTRO
+001200      END-READ.
+001210  2000-PROCESAR-REGISTROS-EXIT.
+001220      EXIT.
+001230 
+001240*------------------------------------------------------------------
+001250* 3000-GENERAR-INFORME. Escribe en ARCH-INFORME el detalle de
+001260* bandas etarias y las estadisticas generales de EDAD.
+001270*------------------------------------------------------------------
+001280  3000-GENERAR-INFORME.
+001290      MOVE SPACES TO INFORME-LINEA.
+001300      STRING "Informe de bandas etarias de registrantes"
+001310          DELIMITED BY SIZE INTO INFORME-LINEA.
+001320      WRITE INFORME-LINEA.
+001330      MOVE SPACES TO INFORME-LINEA.
+001340      WRITE INFORME-LINEA.
+001350      MOVE 1 TO SUB-BANDA.
+001360      PERFORM 3100-ESCRIBIR-BANDA THRU 3100-ESCRIBIR-BANDA-EXIT
+001370          UNTIL SUB-BANDA > 13.
+001380      MOVE SPACES TO INFORME-LINEA.
+001390      WRITE INFORME-LINEA.
+001400      MOVE SPACES TO INFORME-LINEA.
+001410      STRING "Total de registrantes: " CONT-TOTAL-REGISTROS
+001420          DELIMITED BY SIZE INTO INFORME-LINEA.
+001430      WRITE INFORME-LINEA.
+001440      IF CONT-TOTAL-REGISTROS > ZERO
+001450         DIVIDE SUMA-EDAD BY CONT-TOTAL-REGISTROS
+001460             GIVING EDAD-PROMEDIO ROUNDED
+001470         MOVE SPACES TO INFORME-LINEA
+001480         STRING "Edad minima   : " EDAD-MINIMA
+001490             DELIMITED BY SIZE INTO INFORME-LINEA
+001500         WRITE INFORME-LINEA
+001510         MOVE SPACES TO INFORME-LINEA
+001520         STRING "Edad maxima   : " EDAD-MAXIMA
+001530             DELIMITED BY SIZE INTO INFORME-LINEA
+001540         WRITE INFORME-LINEA
+001550         MOVE EDAD-PROMEDIO TO EDAD-PROMEDIO-ED
+001560         MOVE SPACES TO INFORME-LINEA
+001570         STRING "Edad promedio : " EDAD-PROMEDIO-ED
+001580             DELIMITED BY SIZE INTO INFORME-LINEA
+001590         WRITE INFORME-LINEA
+001600      END-IF.
+001610  3000-GENERAR-INFORME-EXIT.
+001620      EXIT.
+001630 
+001640*------------------------------------------------------------------
+001650* 3100-ESCRIBIR-BANDA. Escribe en ARCH-INFORME el contador de la
+001660* banda etaria de diez anios indicada por SUB-BANDA (1 = 0-9,
+001670* 2 = 10-19, ... 13 = 120-129) y avanza a la siguiente banda.
+001680*------------------------------------------------------------------
+001690  3100-ESCRIBIR-BANDA.
+001700      COMPUTE BANDA-DESDE = (SUB-BANDA - 1) * 10.
+001710      COMPUTE BANDA-HASTA = BANDA-DESDE + 9.
+001720      MOVE SPACES TO INFORME-LINEA.
+001730      STRING BANDA-DESDE "-" BANDA-HASTA " anios: "
+001740          BANDA-CONTADOR (SUB-BANDA)
+001750          DELIMITED BY SIZE INTO INFORME-LINEA.
+001760      WRITE INFORME-LINEA.
+001770      ADD 1 TO SUB-BANDA.
+001780  3100-ESCRIBIR-BANDA-EXIT.
+001790      EXIT.
+001800 
+001810*------------------------------------------------------------------
+001820* 9999-FINALIZAR.
+001830*------------------------------------------------------------------
+001840  9999-FINALIZAR.
+001850      IF MAESTRO-ABIERTO
+001860         CLOSE REGISTRO-MASTER
+001870      END-IF.
+001880      CLOSE ARCH-INFORME.
+001890      DISPLAY "Informe de bandas etarias grabado en EDADRPT.".
+001900      STOP RUN.
+001910  9999-FINALIZAR-EXIT.
+001920      EXIT.
+001930 
+001940  END PROGRAM INFORME-EDADES.
