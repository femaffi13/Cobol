@@ -0,0 +1,23 @@
+      ******************************************************************
+      * COPY MEMBER : REGLOG01
+      * DESCRIPCION : Layout del registro de REGISTRO-LOG, archivo
+      *               secuencial de intake de registrantes.
+      *
+      *               Cada corrida graba cero o mas registros de
+      *               detalle (REG-LOG-ES-DETALLE) seguidos de un
+      *               registro trailer de control (REG-LOG-ES-TRAILER)
+      *               con la cantidad de altas y la suma de EDAD de
+      *               esa corrida.
+      ******************************************************************
+       01  REG-LOG-RECORD.
+           05  REG-LOG-TIPO-REG      PIC X(01).
+               88  REG-LOG-ES-DETALLE       VALUE "D".
+               88  REG-LOG-ES-TRAILER       VALUE "T".
+           05  REG-LOG-DETALLE.
+               10  REG-LOG-NOMBRE       PIC A(20).
+               10  REG-LOG-EDAD         PIC 9(03).
+               10  REG-LOG-FECHA-ALTA   PIC 9(08).
+           05  REG-LOG-TRAILER REDEFINES REG-LOG-DETALLE.
+               10  REG-LOG-TOT-REGISTROS PIC 9(06).
+               10  REG-LOG-SUMA-EDAD     PIC 9(08).
+               10  FILLER                PIC X(17).
