@@ -0,0 +1,10 @@
+      ******************************************************************
+      * COPY MEMBER : REGMAE01
+      * DESCRIPCION : Layout del registro de REGISTRO-MASTER, archivo
+      *               indexado de registrantes por NOMBRE (clave).
+      ******************************************************************
+       01  REG-MAE-RECORD.
+           05  REG-MAE-NOMBRE        PIC A(20).
+           05  REG-MAE-EDAD          PIC 9(03).
+           05  REG-MAE-FECHA-ALTA    PIC 9(08).
+           05  REG-MAE-FECHA-MOD     PIC 9(08).
