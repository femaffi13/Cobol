@@ -1,30 +1,285 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ENTRADA-SALIDA.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77  NOMBRE  PIC A(20).
-       77  EDAD    PIC 9(02).
-
-       PROCEDURE DIVISION.
-
-            DISPLAY "Primer programa en cobol.".
-            DISPLAY "Como es tu nombre?".
-            ACCEPT NOMBRE.
-            DISPLAY "Cual es tu edad?".
-            ACCEPT EDAD.
-            DISPLAY "Tu nombre es: ", NOMBRE, "y tenes ", EDAD.
-
-            STOP RUN.
-
-       END PROGRAM ENTRADA-SALIDA.
+000010*****************************************************************
+000020* PROGRAM-ID : ENTRADA-SALIDA
+000030* AUTHOR      : DEPTO DE SISTEMAS
+000040* PURPOSE     : Alta, consulta, modificacion y baja de registrantes
+000050*               contra un archivo indexado por NOMBRE, con registro
+000060*               de cada alta en el log secuencial de intake.
+000070*****************************************************************
+000080* HISTORIAL DE MODIFICACIONES
+000090* FECHA       INICIALES  DESCRIPCION
+000100* ----------  ---------  ------------------------------------------
+000110* 2025-11-04  JPM        Se agrega grabacion de los datos capturados
+000120*                        en REGISTRO-LOG, archivo secuencial de
+000130*                        registrantes, en lugar de descartarlos.
+000140* 2025-11-18  JPM        Se agrega validacion de EDAD (numerica,
+000150*                        0-120) con reingreso ante dato invalido.
+000160* 2026-02-09  JPM        Se rearma el programa como un menu de
+000170*                        mantenimiento (alta/consulta/modificacion/
+000180*                        baja) contra REGISTRO-MASTER, archivo
+000190*                        indexado por NOMBRE. REGISTRO-LOG pasa a
+000200*                        ser el log de intake de cada alta (abre en
+000210*                        modo EXTEND para no perder corridas
+000220*                        anteriores, corrigiendo el OPEN OUTPUT
+000230*                        original que truncaba el archivo en cada
+000240*                        corrida).
+000250* 2026-02-23  JPM        Se agrega registro trailer de control al
+000260*                        final de REGISTRO-LOG con la cantidad de
+000270*                        altas y la suma de EDAD de la corrida.
+000280*****************************************************************
+000290  IDENTIFICATION DIVISION.
+000300  PROGRAM-ID. ENTRADA-SALIDA.
+000310  AUTHOR. DEPTO-SISTEMAS.
+000320  INSTALLATION. CENTRO-COMPUTOS-CENTRAL.
+000330  DATE-WRITTEN. 15/03/2010.
+000340  DATE-COMPILED.
+000350 
+000360  ENVIRONMENT DIVISION.
+000370  INPUT-OUTPUT SECTION.
+000380  FILE-CONTROL.
+000390      SELECT REGISTRO-LOG ASSIGN TO "REGLOG"
+000400          ORGANIZATION IS SEQUENTIAL
+000410          FILE STATUS IS FS-LOG.
+000420      SELECT REGISTRO-MASTER ASSIGN TO "REGMAE"
+000430          ORGANIZATION IS INDEXED
+000440          ACCESS MODE IS DYNAMIC
+000450          RECORD KEY IS REG-MAE-NOMBRE
+000460          FILE STATUS IS FS-MAESTRO.
+000470 
+000480  DATA DIVISION.
+000490  FILE SECTION.
+000500  FD  REGISTRO-LOG
+000510      LABEL RECORDS ARE STANDARD
+000520      RECORD CONTAINS 32 CHARACTERS.
+000530      COPY REGLOG01.
+000540 
+000550  FD  REGISTRO-MASTER
+000560      LABEL RECORDS ARE STANDARD.
+000570      COPY REGMAE01.
+000580 
+000590  WORKING-STORAGE SECTION.
+000600 
+000610  77  NOMBRE          PIC A(20).
+000620  77  EDAD            PIC 9(03).
+000630  77  EDAD-ENTRADA    PIC X(03).
+000640  77  OPC-MENU        PIC 9(01).
+000650  77  FS-LOG          PIC X(02).
+000660  77  FS-MAESTRO      PIC X(02).
+000670 
+000680  77  SW-FIN-PROGRAMA PIC X(01)  VALUE "N".
+000690      88  FIN-PROGRAMA           VALUE "S".
+000700 
+000710  77  CONTADOR-REGISTROS PIC 9(06) VALUE ZERO.
+000720  77  SUMA-EDAD           PIC 9(08) VALUE ZERO.
+000730 
+000740*****************************************************************
+000750* PROCEDURE DIVISION
+000760*****************************************************************
+000770  PROCEDURE DIVISION.
+000780 
+000790*------------------------------------------------------------------
+000800* 0000-MAINLINE.
+000810*------------------------------------------------------------------
+000820  0000-MAINLINE.
+000830      PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+000840      PERFORM 2000-MENU-PRINCIPAL THRU 2000-MENU-PRINCIPAL-EXIT
+000850          UNTIL FIN-PROGRAMA.
+000860      PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+000870  0000-MAINLINE-EXIT.
+000880      EXIT.
+000890 
+000900*------------------------------------------------------------------
+000910* 1000-INICIALIZAR. Abre REGISTRO-LOG en modo EXTEND (creandolo si
+000920* no existe) y REGISTRO-MASTER en modo I-O (creandolo si es la
+000930* primera corrida).
+000940*------------------------------------------------------------------
+000950  1000-INICIALIZAR.
+000960      OPEN EXTEND REGISTRO-LOG.
+000970      IF FS-LOG = "35"
+000980         OPEN OUTPUT REGISTRO-LOG
+000990      END-IF.
+001000      OPEN I-O REGISTRO-MASTER.
+001010      IF FS-MAESTRO = "35"
+001020         OPEN OUTPUT REGISTRO-MASTER
+001030         CLOSE REGISTRO-MASTER
+001040         OPEN I-O REGISTRO-MASTER
+001050      END-IF.
+001060  1000-INICIALIZAR-EXIT.
+001070      EXIT.
+001080 
+001090*------------------------------------------------------------------
+001100* 2000-MENU-PRINCIPAL. Menu de mantenimiento de registrantes.
+001110*------------------------------------------------------------------
+001120  2000-MENU-PRINCIPAL.
+001130      DISPLAY "****** Mantenimiento de Registrantes ******".
+001140      DISPLAY "1. Alta de registrante. ".
+001150      DISPLAY "2. Consultar registrante. ".
+001160      DISPLAY "3. Modificar edad de un registrante. ".
+001170      DISPLAY "4. Baja de un registrante. ".
+001180      DISPLAY "5. Salir del programa. ".
+001190      ACCEPT OPC-MENU.
+001200 
+001210      IF OPC-MENU = 1
+001220         PERFORM 3000-ALTA-REGISTRANTE THRU
+001230                 3000-ALTA-REGISTRANTE-EXIT
+001240      ELSE IF OPC-MENU = 2
+001250         PERFORM 4000-CONSULTAR-REGISTRANTE THRU
+001260                 4000-CONSULTAR-REGISTRANTE-EXIT
+001270      ELSE IF OPC-MENU = 3
+001280         PERFORM 5000-MODIFICAR-EDAD THRU 5000-MODIFICAR-EDAD-EXIT
+001290      ELSE IF OPC-MENU = 4
+001300         PERFORM 6000-BAJA-REGISTRANTE THRU
+001310                 6000-BAJA-REGISTRANTE-EXIT
+001320      ELSE IF OPC-MENU = 5
+001330         MOVE "S" TO SW-FIN-PROGRAMA
+001340      ELSE
+001350         DISPLAY "Opcion incorrecta."
+001360         DISPLAY " "
+001370      END-IF.
+001380  2000-MENU-PRINCIPAL-EXIT.
+001390      EXIT.
+001400 
+001410*------------------------------------------------------------------
+001420* 3000-ALTA-REGISTRANTE. Captura NOMBRE/EDAD de un nuevo
+001430* registrante, lo agrega a REGISTRO-MASTER y deja constancia del
+001440* alta en REGISTRO-LOG.
+001450*------------------------------------------------------------------
+001460  3000-ALTA-REGISTRANTE.
+001470      DISPLAY "Como es tu nombre?".
+001480      ACCEPT NOMBRE.
+001490      PERFORM 8000-VALIDAR-EDAD THRU 8000-VALIDAR-EDAD-EXIT.
+001500      PERFORM 3100-GRABAR-ALTA THRU 3100-GRABAR-ALTA-EXIT.
+001510  3000-ALTA-REGISTRANTE-EXIT.
+001520      EXIT.
+001530 
+001540*------------------------------------------------------------------
+001550* 3100-GRABAR-ALTA.
+001560*------------------------------------------------------------------
+001570  3100-GRABAR-ALTA.
+001580      MOVE "D" TO REG-LOG-TIPO-REG.
+001590      MOVE NOMBRE TO REG-LOG-NOMBRE.
+001600      MOVE EDAD TO REG-LOG-EDAD.
+001610      ACCEPT REG-LOG-FECHA-ALTA FROM DATE YYYYMMDD.
+001620      WRITE REG-LOG-RECORD.
+001630      ADD 1 TO CONTADOR-REGISTROS.
+001640      ADD EDAD TO SUMA-EDAD.
+001650 
+001660      MOVE NOMBRE TO REG-MAE-NOMBRE.
+001670      MOVE EDAD TO REG-MAE-EDAD.
+001680      MOVE REG-LOG-FECHA-ALTA TO REG-MAE-FECHA-ALTA.
+001690      MOVE REG-LOG-FECHA-ALTA TO REG-MAE-FECHA-MOD.
+001700      WRITE REG-MAE-RECORD
+001710          INVALID KEY
+001720             DISPLAY "Ya existe un registrante con ese nombre."
+001730          NOT INVALID KEY
+001740             DISPLAY "Tu nombre es: " NOMBRE " y tenes " EDAD
+001750      END-WRITE.
+001760  3100-GRABAR-ALTA-EXIT.
+001770      EXIT.
+001780 
+001790*------------------------------------------------------------------
+001800* 4000-CONSULTAR-REGISTRANTE. Inquire por NOMBRE contra
+001810* REGISTRO-MASTER.
+001820*------------------------------------------------------------------
+001830  4000-CONSULTAR-REGISTRANTE.
+001840      DISPLAY "Nombre a consultar: " WITH NO ADVANCING.
+001850      ACCEPT NOMBRE.
+001860      MOVE NOMBRE TO REG-MAE-NOMBRE.
+001870      READ REGISTRO-MASTER
+001880          INVALID KEY
+001890             DISPLAY "No existe un registrante con ese nombre."
+001900          NOT INVALID KEY
+001910             DISPLAY "Nombre    : " REG-MAE-NOMBRE
+001920             DISPLAY "Edad      : " REG-MAE-EDAD
+001930             DISPLAY "Alta      : " REG-MAE-FECHA-ALTA
+001940             DISPLAY "Ult. Mod. : " REG-MAE-FECHA-MOD
+001950      END-READ.
+001960  4000-CONSULTAR-REGISTRANTE-EXIT.
+001970      EXIT.
+001980 
+001990*------------------------------------------------------------------
+002000* 5000-MODIFICAR-EDAD. Update de la EDAD de un registrante ya
+002010* existente en REGISTRO-MASTER.
+002020*------------------------------------------------------------------
+002030  5000-MODIFICAR-EDAD.
+002040      DISPLAY "Nombre a modificar: " WITH NO ADVANCING.
+002050      ACCEPT NOMBRE.
+002060      MOVE NOMBRE TO REG-MAE-NOMBRE.
+002070      READ REGISTRO-MASTER
+002080          INVALID KEY
+002090             DISPLAY "No existe un registrante con ese nombre."
+002100          NOT INVALID KEY
+002110             PERFORM 8000-VALIDAR-EDAD THRU 8000-VALIDAR-EDAD-EXIT
+002120             MOVE EDAD TO REG-MAE-EDAD
+002130             ACCEPT REG-MAE-FECHA-MOD FROM DATE YYYYMMDD
+002140             REWRITE REG-MAE-RECORD
+002150             DISPLAY "Edad actualizada."
+002160      END-READ.
+002170  5000-MODIFICAR-EDAD-EXIT.
+002180      EXIT.
+002190 
+002200*------------------------------------------------------------------
+002210* 6000-BAJA-REGISTRANTE. Delete de un registrante en
+002220* REGISTRO-MASTER.
+002230*------------------------------------------------------------------
+002240  6000-BAJA-REGISTRANTE.
+002250      DISPLAY "Nombre a dar de baja: " WITH NO ADVANCING.
+002260      ACCEPT NOMBRE.
+002270      MOVE NOMBRE TO REG-MAE-NOMBRE.
+002280      DELETE REGISTRO-MASTER
+002290          INVALID KEY
+002300             DISPLAY "No existe un registrante con ese nombre."
+002310          NOT INVALID KEY
+002320             DISPLAY "Registrante eliminado."
+002330      END-DELETE.
+002340  6000-BAJA-REGISTRANTE-EXIT.
+002350      EXIT.
+002360 
+002370*------------------------------------------------------------------
+002380* 8000-VALIDAR-EDAD. Valida que la edad ingresada sea numerica y
+002390* este en 0-120, reingresando el dato ante un valor invalido.
+002400* Utilizada tanto para el alta como para la modificacion.
+002410*------------------------------------------------------------------
+002420  8000-VALIDAR-EDAD.
+002430      DISPLAY "Cual es tu edad? (0-120): " WITH NO ADVANCING.
+002440      ACCEPT EDAD-ENTRADA.
+002450      IF EDAD-ENTRADA IS NOT NUMERIC
+002460         DISPLAY "Edad invalida. Ingrese solo digitos."
+002470         PERFORM 8000-VALIDAR-EDAD
+002480      ELSE
+002490         MOVE EDAD-ENTRADA TO EDAD
+002500         IF EDAD > 120
+002510            DISPLAY "Edad fuera de rango. Debe ser 0-120."
+002520            PERFORM 8000-VALIDAR-EDAD
+002530         END-IF
+002540      END-IF.
+002550  8000-VALIDAR-EDAD-EXIT.
+002560      EXIT.
+002570 
+002580*------------------------------------------------------------------
+002590* 9999-FINALIZAR.
+002600*------------------------------------------------------------------
+002610  9999-FINALIZAR.
+002620      PERFORM 9100-GRABAR-TRAILER-LOG THRU
+002630              9100-GRABAR-TRAILER-LOG-EXIT.
+002640      CLOSE REGISTRO-LOG.
+002650      CLOSE REGISTRO-MASTER.
+002660      STOP RUN.
+002670  9999-FINALIZAR-EXIT.
+002680      EXIT.
+002690 
+002700*------------------------------------------------------------------
+002710* 9100-GRABAR-TRAILER-LOG. Graba en REGISTRO-LOG el registro
+002720* trailer de control de esta corrida: cantidad de altas grabadas
+002730* y suma de EDAD, para que quien lea el archivo pueda verificar
+002740* que no falten ni sobren registros.
+002750*------------------------------------------------------------------
+002760  9100-GRABAR-TRAILER-LOG.
+002770      MOVE "T" TO REG-LOG-TIPO-REG.
+002780      MOVE SPACES TO REG-LOG-TRAILER.
+002790      MOVE CONTADOR-REGISTROS TO REG-LOG-TOT-REGISTROS.
+002800      MOVE SUMA-EDAD TO REG-LOG-SUMA-EDAD.
+002810      WRITE REG-LOG-RECORD.
+002820  9100-GRABAR-TRAILER-LOG-EXIT.
+002830      EXIT.
+002840 
+002850  END PROGRAM ENTRADA-SALIDA.
