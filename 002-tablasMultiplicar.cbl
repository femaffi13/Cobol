@@ -1,64 +1,445 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TABLAS-MULTIPLICAR.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUMERO          PIC 9(02).
-       01  MULTIPLICADOR   PIC 9(03).
-       01  RESULTADO       PIC 9(04).
-       01  OPC-MENU        PIC 9(01).
-
-       PROCEDURE DIVISION.
-       INICIO.
-           DISPLAY "****** Tabla de multiplicacion ******".
-           DISPLAY "1. Realizar consulta. ".
-           DISPLAY "2. Salir del programa ".
-           ACCEPT OPC-MENU.
-
-           IF OPC-MENU = 1
-              PERFORM REINICIA-PROGRAMA
-              PERFORM INTRODUCE-NUMERO
-              PERFORM MOSTRAR-TABLA
-           ELSE IF OPC-MENU = 2
-              GO TO FINALIZAR
-           ELSE
-              DISPLAY "Opcion incorrecta."
-              DISPLAY " "
-              PERFORM INICIO
-           END-IF.
-
-       FINALIZAR.
-           STOP RUN.
-
-       REINICIA-PROGRAMA.
-            MOVE 0 TO MULTIPLICADOR.
-
-       INTRODUCE-NUMERO.
-            DISPLAY "Introducir un numero: " WITH NO ADVANCING.
-            ACCEPT NUMERO.
-
-       MOSTRAR-TABLA.
-            DISPLAY "La tabla del " NUMERO " es:".
-            PERFORM CALCULOS.
-
-       CALCULOS.
-            ADD 1 TO MULTIPLICADOR.
-            COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
-            DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO.
-
-            IF MULTIPLICADOR < 10
-               GO TO CALCULOS
-            ELSE
-               DISPLAY "------------------------------"
-               DISPLAY " "
-               PERFORM INICIO
-            END-IF.
-
-       END PROGRAM TABLAS-MULTIPLICAR.
+000010*****************************************************************
+000020* PROGRAM-ID : TABLAS-MULTIPLICAR
+000030* AUTHOR      : DEPTO DE SISTEMAS
+000040* PURPOSE     : Genera y muestra tablas de multiplicar a pedido
+000050*               del usuario, por pantalla o por lotes.
+000060*****************************************************************
+000070* HISTORIAL DE MODIFICACIONES
+000080* FECHA       INICIALES  DESCRIPCION
+000090* ----------  ---------  ------------------------------------------
+000100* 2025-11-18  JPM        Se agrega validacion de NUMERO (numerico,
+000110*                        1-99) en INTRODUCE-NUMERO, con reingreso
+000120*                        ante dato invalido.
+000130* 2025-12-09  JPM        Se agrega opcion de menu para proceso por
+000140*                        lotes: lee NUMEROs desde ARCH-NUMEROS y
+000150*                        graba las tablas resultantes en
+000160*                        ARCH-REPORTE en lugar de mostrarlas.
+000170* 2026-01-14  JPM        Se agrega grabacion de auditoria en
+000180*                        ARCH-AUDITORIA por cada NUMERO consultado,
+000190*                        interactivo o por lotes.
+000200* 2026-02-20  JPM        Se agrega opcion de menu para exportar la
+000210*                        tabla consultada a ARCH-CSV en formato
+000220*                        separado por comas, ademas de mostrarla
+000230*                        por pantalla.
+000240* 2026-03-30  JPM        El proceso por lotes graba en ARCH-CKPOINT
+000250*                        el ultimo NUMERO procesado, y al reiniciar
+000260*                        salta los NUMEROs ya cubiertos por esa
+000270*                        marca en vez de repetirlos.
+000280* 2026-04-27  JPM        Se agrega opcion de menu para repetir una
+000290*                        de las ultimas consultas interactivas de
+000300*                        la corrida, elegida de una lista, sin
+000310*                        tener que volver a tipear el NUMERO.
+000320*****************************************************************
+000330  IDENTIFICATION DIVISION.
+000340  PROGRAM-ID. TABLAS-MULTIPLICAR.
+000350  AUTHOR. DEPTO-SISTEMAS.
+000360  INSTALLATION. CENTRO-COMPUTOS-CENTRAL.
+000370  DATE-WRITTEN. 22/07/2011.
+000380  DATE-COMPILED.
+000390 
+000400  ENVIRONMENT DIVISION.
+000410  INPUT-OUTPUT SECTION.
+000420  FILE-CONTROL.
+000430      SELECT ARCH-NUMEROS ASSIGN TO "NUMLIST"
+000440          ORGANIZATION IS LINE SEQUENTIAL.
+000450      SELECT ARCH-REPORTE ASSIGN TO "TABLIST"
+000460          ORGANIZATION IS LINE SEQUENTIAL
+000465          FILE STATUS IS FS-REPORTE.
+000470      SELECT ARCH-AUDITORIA ASSIGN TO "AUDITLOG"
+000480          ORGANIZATION IS LINE SEQUENTIAL
+000490          FILE STATUS IS FS-AUDITORIA.
+000500      SELECT ARCH-CSV ASSIGN TO "TABLACSV"
+000510          ORGANIZATION IS LINE SEQUENTIAL.
+000520      SELECT ARCH-CKPOINT ASSIGN TO "TABLACKP"
+000530          ORGANIZATION IS LINE SEQUENTIAL
+000540          FILE STATUS IS FS-CKPOINT.
+000550 
+000560  DATA DIVISION.
+000570  FILE SECTION.
+000580  FD  ARCH-NUMEROS
+000590      LABEL RECORDS ARE STANDARD.
+000600  01  NUM-LOTE-REC              PIC 9(02).
+000610 
+000620  FD  ARCH-REPORTE
+000630      LABEL RECORDS ARE STANDARD.
+000640  01  REPORTE-LINEA             PIC X(80).
+000650 
+000660  FD  ARCH-AUDITORIA
+000670      LABEL RECORDS ARE STANDARD.
+000680  01  AUDITORIA-LINEA           PIC X(80).
+000690 
+000700  FD  ARCH-CSV
+000710      LABEL RECORDS ARE STANDARD.
+000720  01  CSV-LINEA                 PIC X(40).
+000730 
+000740  FD  ARCH-CKPOINT
+000750      LABEL RECORDS ARE STANDARD.
+000760  01  CKP-LOTE-REC              PIC 9(02).
+000770 
+000780  WORKING-STORAGE SECTION.
+000790  01  NUMERO           PIC 9(02).
+000800  01  NUMERO-ENTRADA   PIC X(02).
+000810  01  MULTIPLICADOR    PIC 9(03).
+000820  01  RESULTADO        PIC 9(04).
+000830  01  OPC-MENU         PIC 9(01).
+000840 
+000850  01  SW-MODO-LOTE     PIC X(01)  VALUE "N".
+000860      88  MODO-LOTE               VALUE "S".
+000870      88  MODO-INTERACTIVO        VALUE "N".
+000880  01  SW-FIN-LOTE      PIC X(01)  VALUE "N".
+000890      88  FIN-LOTE                VALUE "S".
+000900  01  SW-MODO-CSV      PIC X(01)  VALUE "N".
+000910      88  MODO-CSV                VALUE "S".
+000920      88  MODO-SIN-CSV            VALUE "N".
+000930 
+000940  01  CKP-ULTIMO-NUMERO PIC 9(02) VALUE ZERO.
+000945  01  FS-CKPOINT        PIC X(02).
+000950  01  FS-REPORTE        PIC X(02).
+000960 
+000970  01  TABLA-HISTORIAL.
+000980      05  HIST-NUMERO OCCURS 5 TIMES PIC 9(02) VALUE ZERO.
+000990  77  CONT-HISTORIAL    PIC 9(01)  VALUE ZERO.
+001000  77  IND-HISTORIAL     PIC 9(01).
+001010  77  SIG-HISTORIAL     PIC 9(01).
+001020  77  POS-HISTORIAL     PIC 9(01).
+001030  77  OPC-HISTORIAL     PIC 9(01).
+001040 
+001050  01  AUD-FECHA        PIC 9(08).
+001060  01  AUD-HORA         PIC 9(08).
+001070  01  AUD-NOM-VARIABLE PIC X(04)  VALUE "USER".
+001080  01  AUD-USUARIO      PIC X(20).
+001090  01  FS-AUDITORIA     PIC X(02).
+001100 
+001110*****************************************************************
+001120* PROCEDURE DIVISION
+001130*****************************************************************
+001140  PROCEDURE DIVISION.
+001150*------------------------------------------------------------------
+001160* INICIO. Menu principal del programa.
+001170*------------------------------------------------------------------
+001180  INICIO.
+001190      DISPLAY "****** Tabla de multiplicacion ******".
+001200      DISPLAY "1. Realizar consulta. ".
+001210      DISPLAY "2. Salir del programa ".
+001220      DISPLAY "3. Proceso por lotes (archivo de numeros). ".
+001230      DISPLAY "4. Consultar y exportar tabla a CSV. ".
+001240      DISPLAY "5. Repetir una consulta anterior. ".
+001250      ACCEPT OPC-MENU.
+001260 
+001270      IF OPC-MENU = 1
+001280         PERFORM REINICIA-PROGRAMA
+001290         PERFORM INTRODUCE-NUMERO
+001300         PERFORM MOSTRAR-TABLA
+001310      ELSE IF OPC-MENU = 2
+001320         GO TO FINALIZAR
+001330      ELSE IF OPC-MENU = 3
+001340         PERFORM PROCESO-LOTE
+001350      ELSE IF OPC-MENU = 4
+001360         PERFORM EXPORTAR-CSV
+001370      ELSE IF OPC-MENU = 5
+001380         PERFORM REPETIR-CONSULTA
+001390      ELSE
+001400         DISPLAY "Opcion incorrecta."
+001410         DISPLAY " "
+001420         PERFORM INICIO
+001430      END-IF.
+001440 
+001450*------------------------------------------------------------------
+001460* FINALIZAR.
+001470*------------------------------------------------------------------
+001480  FINALIZAR.
+001490      STOP RUN.
+001500 
+001510*------------------------------------------------------------------
+001520* REINICIA-PROGRAMA.
+001530*------------------------------------------------------------------
+001540  REINICIA-PROGRAMA.
+001550       MOVE 0 TO MULTIPLICADOR.
+001560 
+001570*------------------------------------------------------------------
+001580* INTRODUCE-NUMERO. Solicita el NUMERO a tablar, validando que
+001590* sea numerico y este en el rango 1-99. Reingresa el dato ante
+001600* un valor invalido.
+001610*------------------------------------------------------------------
+001620  INTRODUCE-NUMERO.
+001630       DISPLAY "Introducir un numero (1-99): " WITH NO ADVANCING.
+001640       ACCEPT NUMERO-ENTRADA.
+001650       IF NUMERO-ENTRADA IS NOT NUMERIC
+001660          DISPLAY "Numero invalido. Ingrese solo digitos."
+001670          PERFORM INTRODUCE-NUMERO
+001680       ELSE
+001690          MOVE NUMERO-ENTRADA TO NUMERO
+001700          IF NUMERO < 1 OR NUMERO > 99
+001710             DISPLAY "Numero fuera de rango. Debe ser 1-99."
+001720             PERFORM INTRODUCE-NUMERO
+001730          ELSE
+001740             PERFORM ESCRIBIR-AUDITORIA
+001750             PERFORM AGREGAR-HISTORIAL
+001760          END-IF
+001770       END-IF.
+001780 
+001790*------------------------------------------------------------------
+001800* MOSTRAR-TABLA. En modo interactivo muestra la tabla por
+001810* pantalla (tambien cuando se esta exportando a CSV); en modo
+001820* lote la graba en ARCH-REPORTE.
+001830*------------------------------------------------------------------
+001840  MOSTRAR-TABLA.
+001850       IF MODO-LOTE
+001860          MOVE SPACES TO REPORTE-LINEA
+001870          STRING "La tabla del " NUMERO " es:"
+001880              DELIMITED BY SIZE INTO REPORTE-LINEA
+001890          WRITE REPORTE-LINEA
+001900       ELSE
+001910          DISPLAY "La tabla del " NUMERO " es:"
+001920       END-IF.
+001930       PERFORM CALCULOS.
+001940 
+001950*------------------------------------------------------------------
+001960* CALCULOS.
+001970*------------------------------------------------------------------
+001980  CALCULOS.
+001990       ADD 1 TO MULTIPLICADOR.
+002000       COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
+002010       IF MODO-LOTE
+002020          MOVE SPACES TO REPORTE-LINEA
+002030          STRING NUMERO " * " MULTIPLICADOR " = " RESULTADO
+002040              DELIMITED BY SIZE INTO REPORTE-LINEA
+002050          WRITE REPORTE-LINEA
+002060       ELSE
+002070          DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO
+002080       END-IF.
+002090       IF MODO-CSV
+002100          MOVE SPACES TO CSV-LINEA
+002110          STRING NUMERO "," MULTIPLICADOR "," RESULTADO
+002120              DELIMITED BY SIZE INTO CSV-LINEA
+002130          WRITE CSV-LINEA
+002140       END-IF.
+002150 
+002160       IF MULTIPLICADOR < 10
+002170          GO TO CALCULOS
+002180       ELSE
+002190          IF MODO-LOTE
+002200             MOVE "------------------------------"
+002210                 TO REPORTE-LINEA
+002220             WRITE REPORTE-LINEA
+002230             MOVE SPACES TO REPORTE-LINEA
+002240             WRITE REPORTE-LINEA
+002250          ELSE IF MODO-CSV
+002260             DISPLAY "------------------------------"
+002270             DISPLAY " "
+002280          ELSE
+002290             DISPLAY "------------------------------"
+002300             DISPLAY " "
+002310             PERFORM INICIO
+002320          END-IF
+002330       END-IF.
+002340 
+002350*------------------------------------------------------------------
+002360* PROCESO-LOTE. Lee los NUMEROs a tablar desde ARCH-NUMEROS y
+002370* graba las tablas resultantes en ARCH-REPORTE, uno por uno, sin
+002380* intervencion del operador. Si ARCH-CKPOINT trae un NUMERO de una
+002390* corrida anterior que no llego a terminar, salta los NUMEROs ya
+002395* cubiertos por esa marca antes de retomar el proceso, abriendo
+002397* ARCH-REPORTE en modo EXTEND para no perder las tablas que ya
+002398* habia grabado la corrida anterior.
+002410*------------------------------------------------------------------
+002420  PROCESO-LOTE.
+002430       OPEN INPUT ARCH-NUMEROS.
+002450       PERFORM LEER-CHECKPOINT.
+002452       IF CKP-ULTIMO-NUMERO > ZERO
+002454          OPEN EXTEND ARCH-REPORTE
+002456          IF FS-REPORTE = "35"
+002458             OPEN OUTPUT ARCH-REPORTE
+002459          END-IF
+002453       ELSE
+002455          OPEN OUTPUT ARCH-REPORTE
+002457       END-IF.
+002460       MOVE "S" TO SW-MODO-LOTE.
+002470       MOVE "N" TO SW-FIN-LOTE.
+002480       READ ARCH-NUMEROS
+002490           AT END MOVE "S" TO SW-FIN-LOTE
+002500       END-READ.
+002510       IF CKP-ULTIMO-NUMERO > ZERO
+002520          DISPLAY "Reanudando proceso por lotes despues del"
+002530          DISPLAY "numero " CKP-ULTIMO-NUMERO "."
+002540          PERFORM SALTAR-NUMERO-PROCESADO UNTIL FIN-LOTE
+002550              OR NUM-LOTE-REC > CKP-ULTIMO-NUMERO
+002560       END-IF.
+002570       PERFORM PROCESA-NUMERO-LOTE UNTIL FIN-LOTE.
+002580       CLOSE ARCH-NUMEROS.
+002590       CLOSE ARCH-REPORTE.
+002600       MOVE "N" TO SW-MODO-LOTE.
+002610       PERFORM LIMPIAR-CHECKPOINT.
+002620       DISPLAY "Proceso por lotes finalizado.".
+002630       DISPLAY " ".
+002640       PERFORM INICIO.
+002650 
+002660*------------------------------------------------------------------
+002670* SALTAR-NUMERO-PROCESADO. Descarta, sin generar tabla, los
+002680* registros de ARCH-NUMEROS que ya fueron cubiertos por una
+002690* corrida anterior segun ARCH-CKPOINT.
+002700*------------------------------------------------------------------
+002710  SALTAR-NUMERO-PROCESADO.
+002720       READ ARCH-NUMEROS
+002730           AT END MOVE "S" TO SW-FIN-LOTE
+002740       END-READ.
+002750 
+002760*------------------------------------------------------------------
+002770* PROCESA-NUMERO-LOTE. Genera la tabla de un NUMERO leido del
+002780* archivo de lotes, deja constancia en ARCH-CKPOINT de que ese
+002790* NUMERO quedo cubierto y avanza al siguiente registro.
+002800*------------------------------------------------------------------
+002810  PROCESA-NUMERO-LOTE.
+002820       MOVE NUM-LOTE-REC TO NUMERO.
+002830       PERFORM REINICIA-PROGRAMA.
+002840       PERFORM ESCRIBIR-AUDITORIA.
+002850       PERFORM MOSTRAR-TABLA.
+002860       PERFORM GRABAR-CHECKPOINT.
+002870       READ ARCH-NUMEROS
+002880           AT END MOVE "S" TO SW-FIN-LOTE
+002890       END-READ.
+002900 
+002910*------------------------------------------------------------------
+002920* LEER-CHECKPOINT. Recupera de ARCH-CKPOINT el ultimo NUMERO
+002930* cubierto por una corrida anterior del proceso por lotes. Si el
+002940* archivo no existe todavia se asume que no hay nada que saltar.
+002950*------------------------------------------------------------------
+002960  LEER-CHECKPOINT.
+002970       MOVE ZERO TO CKP-ULTIMO-NUMERO.
+002980       OPEN INPUT ARCH-CKPOINT.
+002990       IF FS-CKPOINT NOT = "35"
+003000          READ ARCH-CKPOINT
+003010              AT END MOVE ZERO TO CKP-LOTE-REC
+003020          END-READ
+003030          MOVE CKP-LOTE-REC TO CKP-ULTIMO-NUMERO
+003040          CLOSE ARCH-CKPOINT
+003050       END-IF.
+003060 
+003070*------------------------------------------------------------------
+003080* GRABAR-CHECKPOINT. Deja en ARCH-CKPOINT el NUMERO recien
+003090* procesado, de modo que un reinicio tras un corte pueda saltar
+003100* todo lo ya cubierto en vez de repetirlo.
+003110*------------------------------------------------------------------
+003120  GRABAR-CHECKPOINT.
+003130       MOVE NUMERO TO CKP-LOTE-REC.
+003140       OPEN OUTPUT ARCH-CKPOINT.
+003150       WRITE CKP-LOTE-REC.
+003160       CLOSE ARCH-CKPOINT.
+003170 
+003180*------------------------------------------------------------------
+003190* LIMPIAR-CHECKPOINT. Al terminar el proceso por lotes sin
+003200* cortes, borra la marca de ARCH-CKPOINT para que la proxima
+003210* corrida arranque desde el principio del archivo de numeros.
+003220*------------------------------------------------------------------
+003230  LIMPIAR-CHECKPOINT.
+003240       MOVE ZERO TO CKP-LOTE-REC.
+003250       OPEN OUTPUT ARCH-CKPOINT.
+003260       WRITE CKP-LOTE-REC.
+003270       CLOSE ARCH-CKPOINT.
+003280 
+003290*------------------------------------------------------------------
+003300* EXPORTAR-CSV. Solicita un NUMERO, muestra su tabla por pantalla
+003310* y ademas la graba en ARCH-CSV en formato NUMERO,MULTIPLICADOR,
+003320* RESULTADO, un renglon por fila de la tabla.
+003330*------------------------------------------------------------------
+003340  EXPORTAR-CSV.
+003350       PERFORM REINICIA-PROGRAMA.
+003360       PERFORM INTRODUCE-NUMERO.
+003370       OPEN OUTPUT ARCH-CSV.
+003380       MOVE "S" TO SW-MODO-CSV.
+003390       PERFORM MOSTRAR-TABLA.
+003400       MOVE "N" TO SW-MODO-CSV.
+003410       CLOSE ARCH-CSV.
+003420       DISPLAY "Tabla exportada a TABLACSV.".
+003430       DISPLAY " ".
+003440       PERFORM INICIO.
+003450 
+003460*------------------------------------------------------------------
+003470* REPETIR-CONSULTA. Muestra las ultimas consultas interactivas de
+003480* la corrida (la mas reciente primero) y vuelve a generar la
+003490* tabla del NUMERO que el usuario elija de esa lista.
+003500*------------------------------------------------------------------
+003510  REPETIR-CONSULTA.
+003520       IF CONT-HISTORIAL = ZERO
+003530          DISPLAY "Todavia no hay consultas para repetir."
+003540          DISPLAY " "
+003550          PERFORM INICIO
+003560       ELSE
+003570          MOVE CONT-HISTORIAL TO IND-HISTORIAL
+003580          MOVE 1 TO POS-HISTORIAL
+003590          PERFORM MOSTRAR-HISTORIAL UNTIL IND-HISTORIAL = ZERO
+003600          DISPLAY "Elegir de la lista (1-" CONT-HISTORIAL "): "
+003610              WITH NO ADVANCING
+003620          ACCEPT OPC-HISTORIAL
+003630          IF OPC-HISTORIAL < 1 OR OPC-HISTORIAL > CONT-HISTORIAL
+003640             DISPLAY "Opcion incorrecta."
+003650             DISPLAY " "
+003660             PERFORM INICIO
+003670          ELSE
+003680             COMPUTE IND-HISTORIAL =
+003690                 CONT-HISTORIAL - OPC-HISTORIAL + 1
+003700             MOVE HIST-NUMERO (IND-HISTORIAL) TO NUMERO
+003710             PERFORM REINICIA-PROGRAMA
+003720             PERFORM ESCRIBIR-AUDITORIA
+003730             PERFORM MOSTRAR-TABLA
+003740          END-IF
+003750       END-IF.
+003760 
+003770*------------------------------------------------------------------
+003780* MOSTRAR-HISTORIAL. Muestra una linea de la lista de consultas
+003790* anteriores (posicion, NUMERO) y avanza a la entrada previa.
+003800*------------------------------------------------------------------
+003810  MOSTRAR-HISTORIAL.
+003820       DISPLAY POS-HISTORIAL ". " HIST-NUMERO (IND-HISTORIAL).
+003830       ADD 1 TO POS-HISTORIAL.
+003840       SUBTRACT 1 FROM IND-HISTORIAL.
+003850 
+003860*------------------------------------------------------------------
+003870* AGREGAR-HISTORIAL. Agrega el NUMERO recien consultado a
+003880* TABLA-HISTORIAL. Mientras haya lugar simplemente lo suma al
+003890* final; una vez llena, descarta la consulta mas antigua para
+003900* hacerle lugar a la nueva, conservando solo las ultimas 5.
+003910*------------------------------------------------------------------
+003920  AGREGAR-HISTORIAL.
+003930       IF CONT-HISTORIAL < 5
+003940          ADD 1 TO CONT-HISTORIAL
+003950          MOVE NUMERO TO HIST-NUMERO (CONT-HISTORIAL)
+003960       ELSE
+003970          MOVE 1 TO IND-HISTORIAL
+003980          PERFORM DESPLAZAR-HISTORIAL UNTIL IND-HISTORIAL > 4
+003990          MOVE NUMERO TO HIST-NUMERO (5)
+004000       END-IF.
+004010 
+004020*------------------------------------------------------------------
+004030* DESPLAZAR-HISTORIAL. Corre una posicion hacia atras la entrada
+004040* de TABLA-HISTORIAL indicada por IND-HISTORIAL, para hacerle
+004050* lugar a una consulta nueva cuando la lista ya esta llena.
+004060*------------------------------------------------------------------
+004070  DESPLAZAR-HISTORIAL.
+004080       COMPUTE SIG-HISTORIAL = IND-HISTORIAL + 1.
+004090       MOVE HIST-NUMERO (SIG-HISTORIAL)
+004100           TO HIST-NUMERO (IND-HISTORIAL).
+004110       ADD 1 TO IND-HISTORIAL.
+004120 
+004130*------------------------------------------------------------------
+004140* ESCRIBIR-AUDITORIA. Deja constancia en ARCH-AUDITORIA de la
+004150* fecha, hora, usuario y NUMERO de cada consulta de tabla, sea
+004160* interactiva o por lotes.
+004170*------------------------------------------------------------------
+004180  ESCRIBIR-AUDITORIA.
+004190       ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+004200       ACCEPT AUD-HORA FROM TIME.
+004210       DISPLAY AUD-NOM-VARIABLE UPON ENVIRONMENT-NAME.
+004220       ACCEPT AUD-USUARIO FROM ENVIRONMENT-VALUE.
+004230       MOVE SPACES TO AUDITORIA-LINEA.
+004240       STRING AUD-FECHA " " AUD-HORA " " AUD-USUARIO
+004250              " NUMERO=" NUMERO
+004260           DELIMITED BY SIZE INTO AUDITORIA-LINEA.
+004270       OPEN EXTEND ARCH-AUDITORIA.
+004280       IF FS-AUDITORIA = "35"
+004290          OPEN OUTPUT ARCH-AUDITORIA
+004300       END-IF.
+004310       WRITE AUDITORIA-LINEA.
+004320       CLOSE ARCH-AUDITORIA.
+004330 
+004340  END PROGRAM TABLAS-MULTIPLICAR.
